@@ -5,28 +5,76 @@
         01 ANGKA PIC 99.
         01 BARIS PIC 99.
         01 AWAL PIC 99.
+        01 PILIHAN PIC 9.
         PROCEDURE DIVISION.
         MULAI.
             DISPLAY '*======Program Segitiga=====*'.
             DISPLAY ' '.
-            DISPLAY ( , ) 'Masukkan Angka : '.
+            DISPLAY '1. Segitiga Siku-siku'.
+            DISPLAY '2. Segitiga Terbalik'.
+            DISPLAY '3. Belah Ketupat'.
+            DISPLAY 'Pilih Bentuk : ' WITH NO ADVANCING.
+            ACCEPT PILIHAN.
+            DISPLAY 'Masukkan Angka : ' WITH NO ADVANCING.
             ACCEPT ANGKA.
+            IF PILIHAN = 1
+                GO TO SIKU-SIKU.
+            IF PILIHAN = 2
+                GO TO TERBALIK.
+            IF PILIHAN = 3
+                GO TO KETUPAT.
+            GO TO AKHIR.
+        SIKU-SIKU.
             COMPUTE AWAL = 1.
             COMPUTE BARIS = ANGKA.
-        PROSES.
+        SIKU-SIKU-PROSES.
             DISPLAY ' '.
             PERFORM SPASI BARIS TIMES.
             PERFORM BINTANG AWAL TIMES.
             IF AWAL = ANGKA
-                PERFORM AKHIR
-            ELSE GO TO CEK.
-        CEK.
+                GO TO AKHIR.
             COMPUTE AWAL = AWAL + 1.
             COMPUTE BARIS = BARIS - 1.
-            GO TO  PROSES.
+            GO TO SIKU-SIKU-PROSES.
+        TERBALIK.
+            COMPUTE AWAL = ANGKA.
+            COMPUTE BARIS = 1.
+        TERBALIK-PROSES.
+            DISPLAY ' '.
+            PERFORM SPASI BARIS TIMES.
+            PERFORM BINTANG AWAL TIMES.
+            IF AWAL = 1
+                GO TO AKHIR.
+            COMPUTE AWAL = AWAL - 1.
+            COMPUTE BARIS = BARIS + 1.
+            GO TO TERBALIK-PROSES.
+        KETUPAT.
+            COMPUTE AWAL = 1.
+            COMPUTE BARIS = ANGKA.
+        KETUPAT-NAIK.
+            DISPLAY ' '.
+            PERFORM SPASI BARIS TIMES.
+            PERFORM BINTANG AWAL TIMES.
+            IF AWAL = ANGKA
+                GO TO KETUPAT-TURUN-AWAL.
+            COMPUTE AWAL = AWAL + 1.
+            COMPUTE BARIS = BARIS - 1.
+            GO TO KETUPAT-NAIK.
+        KETUPAT-TURUN-AWAL.
+            COMPUTE AWAL = ANGKA - 1.
+            COMPUTE BARIS = 1.
+        KETUPAT-TURUN.
+            IF AWAL = 0
+                GO TO AKHIR.
+            DISPLAY ' '.
+            PERFORM SPASI BARIS TIMES.
+            PERFORM BINTANG AWAL TIMES.
+            COMPUTE AWAL = AWAL - 1.
+            COMPUTE BARIS = BARIS + 1.
+            GO TO KETUPAT-TURUN.
         SPASI.
-            DISPLAY ( , ) ' '.
+            DISPLAY ' ' WITH NO ADVANCING.
         BINTANG.
-            DISPLAY ( , ) '* '.
+            DISPLAY '* ' WITH NO ADVANCING.
         AKHIR.
             STOP RUN.
