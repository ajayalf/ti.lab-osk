@@ -2,20 +2,75 @@
            PROGRAM-ID. rak.
            AUTHOR. rak.
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT LAPORAN ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
+           FILE SECTION.
+           FD LAPORAN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS 'RAK.LIS'
+               DATA RECORD IS LAP-LINE.
+           01 LAP-LINE PIC X(80).
            WORKING-STORAGE SECTION.
            77 A PIC 9.
            77 B PIC 9.
            77 ANGKA PIC 9.
+           77 CETAK-YA PIC X.
+               88 CETAK VALUE 'Y', 'y'.
+           77 POS-CETAK PIC 9(3) VALUE 1.
+           77 TGL-JALAN PIC X(8).
+           77 HALAMAN PIC 9(3) VALUE 1.
+           77 HALAMAN-ED PIC ZZ9.
+           77 BARIS-CETAK PIC 9(3) VALUE 0.
+           77 MAKS-BARIS PIC 9(3) VALUE 5.
            PROCEDURE DIVISION.
            MULAI.
                DISPLAY 'Masukkan Angka: '.
                ACCEPT ANGKA.
                DISPLAY SPACE.
+               DISPLAY 'Cetak ke file laporan? (Y/T) : '.
+               ACCEPT CETAK-YA.
+               IF CETAK
+                   OPEN OUTPUT LAPORAN
+                   PERFORM CETAK-HEADER.
                PERFORM PROSES
                     VARYING A FROM 1 BY 1 UNTIL A > ANGKA
                     AFTER B FROM 1 BY 1 UNTIL B > A.
+               IF CETAK
+                   CLOSE LAPORAN.
                STOP RUN.
+           CETAK-HEADER.
+               ACCEPT TGL-JALAN FROM DATE YYYYMMDD.
+               MOVE HALAMAN TO HALAMAN-ED.
+               MOVE SPACES TO LAP-LINE.
+               STRING "LAPORAN PIRAMID ANGKA" DELIMITED BY SIZE
+                   INTO LAP-LINE.
+               WRITE LAP-LINE.
+               MOVE SPACES TO LAP-LINE.
+               STRING "HALAMAN : " DELIMITED BY SIZE
+                   HALAMAN-ED DELIMITED BY SIZE
+                   "   TANGGAL : " DELIMITED BY SIZE
+                   TGL-JALAN DELIMITED BY SIZE
+                   INTO LAP-LINE.
+               WRITE LAP-LINE.
+               MOVE SPACES TO LAP-LINE.
+               WRITE LAP-LINE.
+               MOVE 1 TO POS-CETAK.
+               MOVE 0 TO BARIS-CETAK.
            PROSES.
                DISPLAY ( , ) B ' '.
-               IF A = B DISPLAY SPACE.
\ No newline at end of file
+               IF CETAK
+                   STRING B DELIMITED BY SIZE " " DELIMITED BY SIZE
+                       INTO LAP-LINE WITH POINTER POS-CETAK.
+               IF A = B
+                   DISPLAY SPACE
+                   IF CETAK
+                       WRITE LAP-LINE
+                       MOVE SPACES TO LAP-LINE
+                       MOVE 1 TO POS-CETAK
+                       ADD 1 TO BARIS-CETAK
+                       IF BARIS-CETAK >= MAKS-BARIS
+                           ADD 1 TO HALAMAN
+                           PERFORM CETAK-HEADER.
