@@ -0,0 +1,109 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAPIPK.
+       AUTHOR. ajayalf.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MHS ASSIGN TO MHS-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MHS-KUNCI
+           FILE STATUS IS STATUS-SALAH.
+           SELECT MHS-SORT ASSIGN TO DISK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MHS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RECMHS.
+       01 RECMHS.
+           02 MHS-KUNCI.
+               03 NPM pic X(14).
+               03 SEMESTER pic X(6).
+           02 NAMA pic X(23).
+           02 KELAS pic X(5).
+           02 IPK pic 9V99.
+       SD MHS-SORT.
+       01 RECMHS-SORT.
+           02 NPM-S pic X(14).
+           02 SEMESTER-S pic X(6).
+           02 NAMA-S pic X(23).
+           02 KELAS-S pic X(5).
+           02 IPK-S pic 9V99.
+       WORKING-STORAGE SECTION.
+       77 STATUS-SALAH pic XX.
+       77 MHS-FILENAME pic X(30) VALUE 'DATA.TXT'.
+       01 MHS-O.
+           02 NPM-O pic X(14).
+           02 SEMESTER-O pic X(6).
+           02 NAMA-O pic X(23).
+           02 KELAS-O pic X(5).
+           02 IPK-O pic 9V99.
+       77 BATAS-IPK pic 9V99.
+       77 SEMESTER-FILTER pic X(6).
+       77 KELAS-LAMA pic X(5).
+       77 TOTAL-KELAS pic 9(4).
+       77 TOTAL-SEMUA pic 9(4).
+       PROCEDURE DIVISION.
+       MULAI.
+           DISPLAY "=====LAPORAN MAHASISWA DI BAWAH IPK CUTOFF=====".
+           DISPLAY "NAMA FILE DATA (KOSONGKAN = DATA.TXT) : " WITH NO ADVANCING.
+           ACCEPT MHS-FILENAME.
+           IF MHS-FILENAME = SPACES
+               MOVE 'DATA.TXT' TO MHS-FILENAME.
+           DISPLAY "IPK CUTOFF : " WITH NO ADVANCING.
+           ACCEPT BATAS-IPK.
+           DISPLAY "FILTER SEMESTER (KOSONGKAN = SEMUA) : " WITH NO ADVANCING.
+           ACCEPT SEMESTER-FILTER.
+           OPEN INPUT MHS.
+           IF STATUS-SALAH NOT = "00"
+               DISPLAY "FILE DATA TIDAK DITEMUKAN."
+               STOP RUN.
+           SORT MHS-SORT ON ASCENDING KEY KELAS-S NAMA-S
+               INPUT PROCEDURE IS ISI-SORT THRU ISI-SORT-SELESAI
+               OUTPUT PROCEDURE IS CETAK-IPK THRU CETAK-IPK-AKHIR.
+           CLOSE MHS.
+           STOP RUN.
+       ISI-SORT.
+           READ MHS NEXT RECORD INTO MHS-O
+               AT END GO TO ISI-SORT-SELESAI.
+           IF SEMESTER-FILTER NOT = SPACES
+               AND SEMESTER-O NOT = SEMESTER-FILTER
+                   GO TO ISI-SORT.
+           MOVE NPM-O TO NPM-S.
+           MOVE NAMA-O TO NAMA-S.
+           MOVE KELAS-O TO KELAS-S.
+           MOVE SEMESTER-O TO SEMESTER-S.
+           MOVE IPK-O TO IPK-S.
+           RELEASE RECMHS-SORT.
+           GO TO ISI-SORT.
+       ISI-SORT-SELESAI.
+           EXIT.
+       CETAK-IPK.
+           DISPLAY "=================================================".
+           DISPLAY "   NPM           NAMA               KELAS   IPK".
+           DISPLAY "=================================================".
+           MOVE SPACES TO KELAS-LAMA.
+           MOVE 0 TO TOTAL-KELAS.
+           MOVE 0 TO TOTAL-SEMUA.
+       CETAK-IPK-BACA.
+           RETURN MHS-SORT INTO MHS-O
+               AT END GO TO CETAK-IPK-AKHIR.
+           IF KELAS-O NOT = KELAS-LAMA
+               PERFORM CETAK-SUBTOTAL
+               MOVE KELAS-O TO KELAS-LAMA
+               MOVE 0 TO TOTAL-KELAS
+               DISPLAY " "
+               DISPLAY "KELAS : " KELAS-O.
+           IF IPK-O < BATAS-IPK
+               DISPLAY " " NPM-O " " NAMA-O " " KELAS-O " " IPK-O
+               ADD 1 TO TOTAL-KELAS
+               ADD 1 TO TOTAL-SEMUA.
+           GO TO CETAK-IPK-BACA.
+       CETAK-IPK-AKHIR.
+           PERFORM CETAK-SUBTOTAL.
+           DISPLAY " ".
+           DISPLAY "TOTAL DI BAWAH CUTOFF : " TOTAL-SEMUA.
+           EXIT.
+       CETAK-SUBTOTAL.
+           IF TOTAL-KELAS > 0
+               DISPLAY "JUMLAH KELAS " KELAS-LAMA " DI BAWAH CUTOFF : " TOTAL-KELAS " ORANG".
