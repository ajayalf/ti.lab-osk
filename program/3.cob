@@ -1,18 +1,44 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. act3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD LOGFILE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'LOOP3.LOG'
+           DATA RECORD IS LOG-LINE.
+       01 LOG-LINE PIC X(40).
        WORKING-STORAGE SECTION.
        77 X PIC 99 VALUE 0.
+       77 BATAS PIC 99 VALUE 10.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           IF X < 10
+           OPEN OUTPUT LOGFILE.
+           DISPLAY "JUMLAH LOOPING : " WITH NO ADVANCING.
+           ACCEPT BATAS.
+       LOOP-PROCEDURE.
+           IF X < BATAS
                GO TO PARA-2.
            GO TO SELESAI.
        PARA-2.
            DISPLAY "INI LOOPING KE-" X.
+           MOVE SPACES TO LOG-LINE.
+           STRING "LOOPING KE-" DELIMITED BY SIZE
+               X DELIMITED BY SIZE
+               INTO LOG-LINE.
+           WRITE LOG-LINE.
            COMPUTE X = X + 1.
-           GO TO MAIN-PROCEDURE.
+           GO TO LOOP-PROCEDURE.
        SELESAI.
+           MOVE SPACES TO LOG-LINE.
+           STRING "TOTAL LOOPING : " DELIMITED BY SIZE
+               X DELIMITED BY SIZE
+               INTO LOG-LINE.
+           WRITE LOG-LINE.
+           CLOSE LOGFILE.
            STOP RUN.
-       END PROGRAM act3.
\ No newline at end of file
+       END PROGRAM act3.
