@@ -0,0 +1,101 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. GABUNG.
+       AUTHOR. ajayalf.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMBER ASSIGN TO FILE-SUMBER
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS SUMBER-KUNCI
+           FILE STATUS IS STATUS-SUMBER.
+           SELECT HASIL ASSIGN TO FILE-HASIL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HASIL-KUNCI
+           FILE STATUS IS STATUS-HASIL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUMBER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RECMHS.
+       01 RECMHS.
+           02 SUMBER-KUNCI.
+               03 NPM pic X(14).
+               03 SEMESTER pic X(6).
+           02 NAMA pic X(23).
+           02 KELAS pic X(5).
+           02 IPK pic 9V99.
+       FD HASIL
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RECMHS-H.
+       01 RECMHS-H.
+           02 HASIL-KUNCI.
+               03 NPM-H pic X(14).
+               03 SEMESTER-H pic X(6).
+           02 NAMA-H pic X(23).
+           02 KELAS-H pic X(5).
+           02 IPK-H pic 9V99.
+       WORKING-STORAGE SECTION.
+       77 STATUS-SUMBER pic XX.
+       77 STATUS-HASIL pic XX.
+       77 FILE-SUMBER pic X(30).
+       77 FILE-HASIL pic X(30) VALUE 'GABUNGAN.TXT'.
+       01 MHS-O.
+           02 NPM-O pic X(14).
+           02 SEMESTER-O pic X(6).
+           02 NAMA-O pic X(23).
+           02 KELAS-O pic X(5).
+           02 IPK-O pic 9V99.
+       77 TOTAL-GABUNG pic 9(4) VALUE 0.
+       77 TOTAL-LEWATI pic 9(4) VALUE 0.
+       77 TOTAL-FILE pic 9(4) VALUE 0.
+       PROCEDURE DIVISION.
+       MULAI.
+           DISPLAY "=====UTILITAS PENGGABUNGAN ROSTER MAHASISWA=====".
+           DISPLAY "NAMA FILE HASIL GABUNGAN (KOSONGKAN = GABUNGAN.TXT) : "
+               WITH NO ADVANCING.
+           ACCEPT FILE-HASIL.
+           IF FILE-HASIL = SPACES
+               MOVE 'GABUNGAN.TXT' TO FILE-HASIL.
+           OPEN OUTPUT HASIL.
+           IF STATUS-HASIL NOT = "00"
+               DISPLAY "FILE HASIL TIDAK BISA DIBUAT, STATUS = " STATUS-HASIL.
+               STOP RUN.
+       MULAI-SUMBER.
+           DISPLAY "NAMA FILE SUMBER (KOSONGKAN UNTUK SELESAI) : "
+               WITH NO ADVANCING.
+           ACCEPT FILE-SUMBER.
+           IF FILE-SUMBER = SPACES
+               GO TO SELESAI-GABUNG.
+           OPEN INPUT SUMBER.
+           IF STATUS-SUMBER NOT = "00"
+               DISPLAY "FILE " FILE-SUMBER " TIDAK DITEMUKAN, DILEWATI."
+               GO TO MULAI-SUMBER.
+           ADD 1 TO TOTAL-FILE.
+       SUMBER-BACA.
+           READ SUMBER NEXT RECORD INTO MHS-O
+               AT END GO TO SUMBER-TUTUP.
+           MOVE NPM-O TO NPM-H.
+           MOVE SEMESTER-O TO SEMESTER-H.
+           MOVE NAMA-O TO NAMA-H.
+           MOVE KELAS-O TO KELAS-H.
+           MOVE IPK-O TO IPK-H.
+           WRITE RECMHS-H
+               INVALID KEY
+                   ADD 1 TO TOTAL-LEWATI
+                   DISPLAY "NPM " NPM-O " SEMESTER " SEMESTER-O
+                       " SUDAH ADA DI HASIL, DILEWATI."
+               NOT INVALID KEY
+                   ADD 1 TO TOTAL-GABUNG.
+           GO TO SUMBER-BACA.
+       SUMBER-TUTUP.
+           CLOSE SUMBER.
+           GO TO MULAI-SUMBER.
+       SELESAI-GABUNG.
+           CLOSE HASIL.
+           DISPLAY " ".
+           DISPLAY "JUMLAH FILE SUMBER DIPROSES : " TOTAL-FILE.
+           DISPLAY "JUMLAH DATA DIGABUNG        : " TOTAL-GABUNG.
+           DISPLAY "JUMLAH NPM DUPLIKAT DILEWATI: " TOTAL-LEWATI.
+           STOP RUN.
