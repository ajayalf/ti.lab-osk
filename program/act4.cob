@@ -1,64 +1,210 @@
-IDENTIFICATION DIVISION. 
+IDENTIFICATION DIVISION.
        PROGRAM-ID. ACT4.
        AUTHOR. ajayalf.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT MHS ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL
+           SELECT MHS ASSIGN TO MHS-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MHS-KUNCI
            FILE STATUS IS STATUS-SALAH.
+           SELECT MHS-SORT ASSIGN TO DISK.
+           SELECT CSVOUT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-CSV.
+           SELECT BATCHIN ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-BATCH.
+           SELECT AUDITLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-AUDIT.
+           SELECT LAPCETAK ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-LAPCETAK.
+           SELECT KELASLIM ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-KAPASITAS.
        DATA DIVISION.
        FILE SECTION.
        FD MHS
            LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS 'DATA.TXT'
            DATA RECORD IS RECMHS.
        01 RECMHS.
-           02 NPM pic X(14).
+           02 MHS-KUNCI.
+               03 NPM pic X(14).
+               03 SEMESTER pic X(6).
            02 NAMA pic X(23).
            02 KELAS pic X(5).
-       WORKING-STORAGE SECTION. 
+           02 IPK pic 9V99.
+       FD CSVOUT
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ROSTER.CSV'
+           DATA RECORD IS CSV-LINE.
+       01 CSV-LINE pic X(80).
+       FD BATCHIN
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'IMPORT.TXT'
+           DATA RECORD IS RECBATCH.
+       01 RECBATCH.
+           02 NPM-B pic X(14).
+           02 SEMESTER-B pic X(6).
+           02 NAMA-B pic X(23).
+           02 KELAS-B pic X(5).
+           02 IPK-B pic 9V99.
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'AUDIT.TXT'
+           DATA RECORD IS AUDIT-LINE.
+       01 AUDIT-LINE pic X(80).
+       FD LAPCETAK
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'LAPORAN.LIS'
+           DATA RECORD IS LAP2-LINE.
+       01 LAP2-LINE pic X(80).
+       FD KELASLIM
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'KELAS.LIM'
+           DATA RECORD IS KELASLIM-LINE.
+       01 KELASLIM-LINE.
+           02 LIM-KELAS pic X(5).
+           02 LIM-BATAS pic 9(3).
+       SD MHS-SORT.
+       01 RECMHS-SORT.
+           02 NPM-S pic X(14).
+           02 SEMESTER-S pic X(6).
+           02 NAMA-S pic X(23).
+           02 KELAS-S pic X(5).
+           02 IPK-S pic 9V99.
+       WORKING-STORAGE SECTION.
        77 STATUS-SALAH pic XX.
-       01 MHS-O. 
+       01 MHS-O.
            02 NPM-O pic X(14).
+           02 SEMESTER-O pic X(6).
            02 NAMA-O pic X(23).
            02 KELAS-O pic X(5).
+           02 IPK-O pic 9V99.
        01 ISI-LAGI pic X.
            88 LAGI VALUE 'Y', 'y'.
            88 TIDAK VALUE 'T', 't'.
        77 TERIMA pic X.
+       77 NPM-CARI pic X(14).
+       77 SEMESTER-CARI pic X(6).
+       77 KELAS-LAMA pic X(5).
+       77 TOTAL-KELAS pic 9(4).
+       77 TOTAL-SEMUA pic 9(4).
+       77 OPERATOR-ID pic X(10).
+       77 AUDIT-TANGGAL pic X(8).
+       77 AUDIT-JAM pic X(8).
+       77 AUDIT-AKSI pic X(10).
+       77 LIN pic 9(4).
+       77 MHS-FILENAME pic X(30) VALUE 'DATA.TXT'.
+       77 SEMESTER-FILTER pic X(6).
+       77 CETAK-LAP-YA pic X.
+           88 CETAK-LAP VALUE 'Y', 'y'.
+       77 HALAMAN pic 9(3).
+       77 BARIS-HALAMAN pic 9(3).
+       77 MAKS-BARIS pic 9(3) VALUE 15.
+       77 TGL-LAPORAN pic X(8).
+       77 STATUS-KAPASITAS pic XX.
+       77 KAP-BATAS pic 9(3).
+       77 KAP-JUMLAH pic 9(3).
+       77 IPK-CSV pic 9.99.
+       77 STATUS-CSV pic XX.
+       77 STATUS-BATCH pic XX.
+       77 STATUS-AUDIT pic XX.
+       77 STATUS-LAPCETAK pic XX.
+       77 JUDUL-LAPORAN pic X(40).
        SCREEN SECTION.
        01 HAPUS-LAYAR.
            02 BLANK SCREEN.
        01 ISI-DATA.
            02 LINE 3 COLUMN 5 'NPM        :' HIGHLIGHT.
-           02 COLUMN PLUS 1 pic X(8) TO NPM.
+           02 COLUMN PLUS 1 pic X(8) USING NPM.
            02 LINE 4 COLUMN 5 'NAMA       :' HIGHLIGHT.
-           02 COLUMN PLUS 1 pic X(20) TO NAMA.
+           02 COLUMN PLUS 1 pic X(20) USING NAMA.
            02 LINE 5 COLUMN 5 'KELAS      :' HIGHLIGHT.
-           02 COLUMN PLUS 1 PIC X(5) TO KELAS.
+           02 COLUMN PLUS 1 PIC X(5) USING KELAS.
+           02 LINE 6 COLUMN 5 'SEMESTER   :' HIGHLIGHT.
+           02 COLUMN PLUS 1 PIC X(6) USING SEMESTER.
+           02 LINE 7 COLUMN 5 'IPK        :' HIGHLIGHT.
+           02 COLUMN PLUS 1 PIC 9V99 USING IPK.
        PROCEDURE DIVISION.
+       AWAL-PROGRAM.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY (3, 5) "ID OPERATOR : ".
+           ACCEPT (3, 20) OPERATOR-ID.
+           DISPLAY (4, 5) "NAMA FILE DATA (KOSONGKAN = DATA.TXT) : ".
+           ACCEPT (4, 45) MHS-FILENAME.
+           IF MHS-FILENAME = SPACES
+               MOVE 'DATA.TXT' TO MHS-FILENAME.
        PILIH-MENU.
            DISPLAY HAPUS-LAYAR.
            DISPLAY "=====DAFTAR MENU=====".
            DISPLAY "1. INPUT DATA".
            DISPLAY "2. OUTPUT DATA".
            DISPLAY "3. KELUAR".
+           DISPLAY "4. UPDATE DATA".
+           DISPLAY "5. DELETE DATA".
+           DISPLAY "6. CARI NPM".
+           DISPLAY "7. LAPORAN PER KELAS".
+           DISPLAY "8. EXPORT CSV".
+           DISPLAY "9. IMPORT BATCH".
            DISPLAY (5 , 1)"MASUKKAN PILIHAN ANDA : ".
            ACCEPT ( , ) TERIMA.
 
            IF TERIMA = 1 GO TO BUKA-FILE.
            IF TERIMA = 2 GO TO BUKA-FILE2.
            IF TERIMA = 3 GO TO SELESAI2.
-           IF TERIMA NOT = 1 OR 2 OR 3 GO TO PILIH-MENU.
+           IF TERIMA = 4 GO TO BUKA-FILE3.
+           IF TERIMA = 5 GO TO BUKA-FILE4.
+           IF TERIMA = 6 GO TO BUKA-FILE5.
+           IF TERIMA = 7 GO TO BUKA-FILE6.
+           IF TERIMA = 8 GO TO BUKA-FILE7.
+           IF TERIMA = 9 GO TO BUKA-FILE8.
+           IF TERIMA NOT = 1 OR 2 OR 3 OR 4 OR 5 OR 6 OR 7 OR 8 OR 9
+               GO TO PILIH-MENU.
 
        BUKA-FILE.
-           OPEN OUTPUT MHS.
+           CLOSE MHS.
+           OPEN I-O MHS.
+           IF STATUS-SALAH = "35"
+               OPEN OUTPUT MHS
+               CLOSE MHS
+               OPEN I-O MHS.
+           PERFORM CEK-STATUS.
+           IF STATUS-SALAH NOT = "00" GO TO PILIH-MENU.
        MULAI.
            DISPLAY HAPUS-LAYAR.
+           INITIALIZE RECMHS.
            DISPLAY ISI-DATA.
            ACCEPT ISI-DATA.
+           IF NPM (1:8) IS NOT NUMERIC
+               DISPLAY (11, 5) "NPM HARUS DIISI 8 DIGIT ANGKA, ULANGI."
+               GO TO MULAI.
+           PERFORM CEK-KAPASITAS THRU CEK-KAPASITAS-SELESAI.
+           IF KAP-BATAS > 0 AND KAP-JUMLAH NOT < KAP-BATAS
+               DISPLAY (11, 5) "KELAS " KELAS " SUDAH PENUH, DATA TIDAK DISIMPAN."
+               GO TO MULAI-LAGI.
+           READ MHS
+               INVALID KEY GO TO MULAI-KONFIRMASI.
+           DISPLAY (11, 5) "NPM SUDAH TERDAFTAR UNTUK SEMESTER INI, DATA TIDAK DISIMPAN.".
+           GO TO MULAI-LAGI.
+       MULAI-KONFIRMASI.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY (3, 5) "PERIKSA DATA BERIKUT :".
+           DISPLAY ISI-DATA.
+           DISPLAY (10, 5) "DATA SUDAH BENAR? (Y/T) : ".
+           ACCEPT (10, 35) ISI-LAGI.
+           IF TIDAK
+               GO TO MULAI.
+       MULAI-SIMPAN.
            WRITE RECMHS.
+           PERFORM CEK-STATUS.
+           IF STATUS-SALAH = "00"
+               MOVE "TAMBAH" TO AUDIT-AKSI
+               PERFORM CATAT-AUDIT.
+       MULAI-LAGI.
            DISPLAY (10 , 5)"ADA DATA LAGI? (Y/T) : ".
            ACCEPT ( , ) ISI-LAGI.
            IF LAGI GO TO MULAI.
@@ -67,24 +213,436 @@ IDENTIFICATION DIVISION.
        BUKA-FILE2.
            CLOSE MHS.
            OPEN INPUT MHS.
+           IF STATUS-SALAH = "35"
+               DISPLAY (20, 5) "BELUM ADA DATA MAHASISWA YANG TERSIMPAN.       "
+               DISPLAY (21, 5) "TEKAN ENTER UNTUK KEMBALI KE MENU... "
+               ACCEPT (21, 45) TERIMA
+               GO TO PILIH-MENU.
+           PERFORM CEK-STATUS.
+           IF STATUS-SALAH NOT = "00" GO TO PILIH-MENU.
+           DISPLAY (3, 5) "FILTER SEMESTER (KOSONGKAN = SEMUA) : ".
+           ACCEPT (3, 45) SEMESTER-FILTER.
+           DISPLAY (4, 5) "CETAK KE FILE LAPORAN? (Y/T) : ".
+           ACCEPT (4, 40) CETAK-LAP-YA.
+           IF CETAK-LAP
+               ACCEPT TGL-LAPORAN FROM DATE YYYYMMDD
+               MOVE 1 TO HALAMAN
+               MOVE "LAPORAN DAFTAR MAHASISWA" TO JUDUL-LAPORAN
+               OPEN OUTPUT LAPCETAK
+               PERFORM CETAK-HEADER-LAPORAN.
        MULAI2.
            DISPLAY HAPUS-LAYAR.
-           DISPLAY "================================================".
-           DISPLAY "   NPM           NAMA                   KELAS".
-           DISPLAY "================================================".
+           DISPLAY "======================================================".
+           DISPLAY "   NPM           NAMA                   KELAS SEMESTER IPK".
+           DISPLAY "======================================================".
+           MOVE 0 TO LIN.
        BACA.
-           READ MHS INTO MHS-O
+           READ MHS NEXT RECORD INTO MHS-O
            AT END GO TO SELESAI.
+           IF STATUS-SALAH NOT = "00"
+               PERFORM CEK-STATUS
+               GO TO SELESAI.
+           IF SEMESTER-FILTER NOT = SPACES
+               AND SEMESTER-O NOT = SEMESTER-FILTER
+                   GO TO BACA.
        TAMPIL.
-           DISPLAY ( , 4) MHS-O.
+           MOVE IPK-O TO IPK-CSV.
+           DISPLAY ( , 4) NPM-O " " NAMA-O " " KELAS-O " " SEMESTER-O "  " IPK-CSV.
            DISPLAY SPACE.
            ADD 1 TO LIN.
+           IF CETAK-LAP
+               MOVE SPACES TO LAP2-LINE
+               STRING "   " DELIMITED BY SIZE
+                   NPM-O DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   NAMA-O DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   KELAS-O DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   SEMESTER-O DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   IPK-CSV DELIMITED BY SIZE
+                   INTO LAP2-LINE
+               WRITE LAP2-LINE
+               ADD 1 TO BARIS-HALAMAN
+               IF BARIS-HALAMAN >= MAKS-BARIS
+                   ADD 1 TO HALAMAN
+                   PERFORM CETAK-HEADER-LAPORAN.
+           IF LIN >= 10
+               MOVE 0 TO LIN
+               DISPLAY ( , )"LANJUTKAN? (Y/T) : "
+               ACCEPT ( , ) ISI-LAGI
+               IF TIDAK GO TO SELESAI.
            GO TO BACA.
        SELESAI.
+           CLOSE MHS.
+           IF CETAK-LAP
+               CLOSE LAPCETAK
+               DISPLAY (10, 5) "LAPORAN TERCETAK KE LAPORAN.LIS.".
+           DISPLAY ( , )"INGIN KEMBALI KE MENU? (Y/T) : ".
+           ACCEPT ( , ) ISI-LAGI.
+           IF LAGI GO TO PILIH-MENU.
+           GO TO SELESAI2.
+
+       BUKA-FILE3.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY (3, 5) "NPM YANG AKAN DIUPDATE : ".
+           ACCEPT (3, 30) NPM-CARI.
+           DISPLAY (4, 5) "SEMESTER YANG AKAN DIUPDATE : ".
+           ACCEPT (4, 30) SEMESTER-CARI.
+           CLOSE MHS.
+           OPEN I-O MHS.
+           PERFORM CEK-STATUS.
+           IF STATUS-SALAH NOT = "00" GO TO PILIH-MENU.
+           MOVE NPM-CARI TO NPM.
+           MOVE SEMESTER-CARI TO SEMESTER.
+           READ MHS
+               INVALID KEY GO TO UPDATE-TIDAK-KETEMU.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY (3, 5) "DATA DITEMUKAN, MASUKKAN DATA BARU (NPM & SEMESTER TETAP) :".
+           DISPLAY ISI-DATA.
+           ACCEPT ISI-DATA.
+           MOVE NPM-CARI TO NPM.
+           MOVE SEMESTER-CARI TO SEMESTER.
+           REWRITE RECMHS
+               INVALID KEY DISPLAY (10, 5) "GAGAL MENYIMPAN PERUBAHAN.".
+           IF STATUS-SALAH = "00"
+               MOVE "UBAH" TO AUDIT-AKSI
+               PERFORM CATAT-AUDIT.
+           GO TO UPDATE-TUTUP.
+       UPDATE-TIDAK-KETEMU.
+           DISPLAY (10, 5) "NPM/SEMESTER TIDAK DITEMUKAN.".
+       UPDATE-TUTUP.
+           CLOSE MHS.
+           GO TO PILIH-MENU.
+
+       BUKA-FILE4.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY (3, 5) "NPM YANG AKAN DIHAPUS : ".
+           ACCEPT (3, 30) NPM-CARI.
+           DISPLAY (4, 5) "SEMESTER YANG AKAN DIHAPUS : ".
+           ACCEPT (4, 30) SEMESTER-CARI.
+           CLOSE MHS.
+           OPEN I-O MHS.
+           PERFORM CEK-STATUS.
+           IF STATUS-SALAH NOT = "00" GO TO PILIH-MENU.
+           MOVE NPM-CARI TO NPM.
+           MOVE SEMESTER-CARI TO SEMESTER.
+           DELETE MHS
+               INVALID KEY DISPLAY (10, 5) "NPM/SEMESTER TIDAK DITEMUKAN.".
+           IF STATUS-SALAH = "00"
+               MOVE "HAPUS" TO AUDIT-AKSI
+               PERFORM CATAT-AUDIT.
+           CLOSE MHS.
+           GO TO PILIH-MENU.
+
+       BUKA-FILE5.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY (3, 5) "NPM YANG DICARI : ".
+           ACCEPT (3, 25) NPM-CARI.
+           DISPLAY (4, 5) "FILTER SEMESTER (KOSONGKAN = SEMUA) : ".
+           ACCEPT (4, 45) SEMESTER-FILTER.
+           CLOSE MHS.
+           OPEN INPUT MHS.
+           PERFORM CEK-STATUS.
+           IF STATUS-SALAH NOT = "00" GO TO PILIH-MENU.
+           MOVE 0 TO TOTAL-SEMUA.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY "======================================================".
+           DISPLAY "   NPM           NAMA                   KELAS SEMESTER IPK".
+           DISPLAY "======================================================".
+       CARI-BACA.
+           READ MHS NEXT RECORD INTO MHS-O
+               AT END GO TO CARI-BACA-SELESAI.
+           IF NPM-O NOT = NPM-CARI GO TO CARI-BACA.
+           IF SEMESTER-FILTER NOT = SPACES
+               AND SEMESTER-O NOT = SEMESTER-FILTER
+                   GO TO CARI-BACA.
+           MOVE IPK-O TO IPK-CSV.
+           DISPLAY ( , 4) NPM-O " " NAMA-O " " KELAS-O " " SEMESTER-O "  " IPK-CSV.
+           ADD 1 TO TOTAL-SEMUA.
+           GO TO CARI-BACA.
+       CARI-BACA-SELESAI.
+           IF TOTAL-SEMUA = 0
+               DISPLAY (10, 5) "NPM TIDAK DITEMUKAN.".
+           GO TO CARI-TUTUP.
+       CARI-TUTUP.
            CLOSE MHS.
            DISPLAY ( , )"INGIN KEMBALI KE MENU? (Y/T) : ".
            ACCEPT ( , ) ISI-LAGI.
            IF LAGI GO TO PILIH-MENU.
-           IF TIDAK GO TO SELESAI2.
-       SELESAI2.    
-           STOP RUN.
\ No newline at end of file
+           GO TO SELESAI2.
+
+       BUKA-FILE6.
+           CLOSE MHS.
+           OPEN INPUT MHS.
+           PERFORM CEK-STATUS.
+           IF STATUS-SALAH NOT = "00" GO TO PILIH-MENU.
+           DISPLAY (3, 5) "FILTER SEMESTER (KOSONGKAN = SEMUA) : ".
+           ACCEPT (3, 45) SEMESTER-FILTER.
+           DISPLAY (4, 5) "CETAK KE FILE LAPORAN? (Y/T) : ".
+           ACCEPT (4, 40) CETAK-LAP-YA.
+           IF CETAK-LAP
+               ACCEPT TGL-LAPORAN FROM DATE YYYYMMDD
+               MOVE 1 TO HALAMAN
+               MOVE "LAPORAN DAFTAR MAHASISWA PER KELAS" TO JUDUL-LAPORAN
+               OPEN OUTPUT LAPCETAK
+               PERFORM CETAK-HEADER-LAPORAN.
+           SORT MHS-SORT ON ASCENDING KEY KELAS-S NAMA-S
+               INPUT PROCEDURE IS ISI-SORT THRU ISI-SORT-SELESAI
+               OUTPUT PROCEDURE IS CETAK-KELAS THRU CETAK-KELAS-AKHIR.
+           IF CETAK-LAP
+               CLOSE LAPCETAK
+               DISPLAY (10, 5) "LAPORAN TERCETAK KE LAPORAN.LIS.".
+           CLOSE MHS.
+           DISPLAY ( , )"INGIN KEMBALI KE MENU? (Y/T) : ".
+           ACCEPT ( , ) ISI-LAGI.
+           IF LAGI GO TO PILIH-MENU.
+           GO TO SELESAI2.
+
+       ISI-SORT.
+           READ MHS NEXT RECORD INTO MHS-O
+               AT END GO TO ISI-SORT-SELESAI.
+           IF SEMESTER-FILTER NOT = SPACES
+               AND SEMESTER-O NOT = SEMESTER-FILTER
+                   GO TO ISI-SORT.
+           MOVE NPM-O TO NPM-S.
+           MOVE NAMA-O TO NAMA-S.
+           MOVE KELAS-O TO KELAS-S.
+           MOVE SEMESTER-O TO SEMESTER-S.
+           MOVE IPK-O TO IPK-S.
+           RELEASE RECMHS-SORT.
+           GO TO ISI-SORT.
+       ISI-SORT-SELESAI.
+           EXIT.
+
+       CETAK-KELAS.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY "======================================================".
+           DISPLAY "   NPM           NAMA                   KELAS SEMESTER IPK".
+           DISPLAY "======================================================".
+           MOVE SPACES TO KELAS-LAMA.
+           MOVE 0 TO TOTAL-KELAS.
+           MOVE 0 TO TOTAL-SEMUA.
+       CETAK-KELAS-BACA.
+           RETURN MHS-SORT INTO MHS-O
+               AT END GO TO CETAK-KELAS-AKHIR.
+           IF KELAS-O NOT = KELAS-LAMA
+               PERFORM CETAK-SUBTOTAL
+               MOVE KELAS-O TO KELAS-LAMA
+               MOVE 0 TO TOTAL-KELAS
+               DISPLAY SPACE
+               DISPLAY "KELAS : " KELAS-O.
+           MOVE IPK-O TO IPK-CSV.
+           DISPLAY ( , 4) NPM-O " " NAMA-O " " KELAS-O " " SEMESTER-O "  " IPK-CSV.
+           ADD 1 TO TOTAL-KELAS.
+           ADD 1 TO TOTAL-SEMUA.
+           IF CETAK-LAP
+               MOVE SPACES TO LAP2-LINE
+               STRING "   " DELIMITED BY SIZE
+                   NPM-O DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   NAMA-O DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   KELAS-O DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   SEMESTER-O DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   IPK-CSV DELIMITED BY SIZE
+                   INTO LAP2-LINE
+               WRITE LAP2-LINE
+               ADD 1 TO BARIS-HALAMAN
+               IF BARIS-HALAMAN >= MAKS-BARIS
+                   ADD 1 TO HALAMAN
+                   PERFORM CETAK-HEADER-LAPORAN.
+           GO TO CETAK-KELAS-BACA.
+       CETAK-KELAS-AKHIR.
+           PERFORM CETAK-SUBTOTAL.
+           DISPLAY SPACE.
+           DISPLAY "TOTAL SELURUH MAHASISWA : " TOTAL-SEMUA.
+           EXIT.
+
+       CETAK-SUBTOTAL.
+           IF TOTAL-KELAS > 0
+               DISPLAY "JUMLAH KELAS " KELAS-LAMA " : " TOTAL-KELAS " ORANG".
+
+       CETAK-HEADER-LAPORAN.
+           MOVE SPACES TO LAP2-LINE.
+           STRING "UNIVERSITAS CONTOH" DELIMITED BY SIZE INTO LAP2-LINE.
+           WRITE LAP2-LINE.
+           MOVE SPACES TO LAP2-LINE.
+           STRING JUDUL-LAPORAN DELIMITED BY SIZE
+               INTO LAP2-LINE.
+           WRITE LAP2-LINE.
+           MOVE SPACES TO LAP2-LINE.
+           STRING "TANGGAL : " DELIMITED BY SIZE
+               TGL-LAPORAN DELIMITED BY SIZE
+               "     HALAMAN : " DELIMITED BY SIZE
+               HALAMAN DELIMITED BY SIZE
+               INTO LAP2-LINE.
+           WRITE LAP2-LINE.
+           MOVE SPACES TO LAP2-LINE.
+           WRITE LAP2-LINE.
+           MOVE SPACES TO LAP2-LINE.
+           STRING "================================================" DELIMITED BY SIZE
+               INTO LAP2-LINE.
+           WRITE LAP2-LINE.
+           MOVE SPACES TO LAP2-LINE.
+           STRING "   NPM           NAMA                   KELAS SEMESTER IPK" DELIMITED BY SIZE
+               INTO LAP2-LINE.
+           WRITE LAP2-LINE.
+           MOVE SPACES TO LAP2-LINE.
+           STRING "================================================" DELIMITED BY SIZE
+               INTO LAP2-LINE.
+           WRITE LAP2-LINE.
+           MOVE 0 TO BARIS-HALAMAN.
+
+       BUKA-FILE7.
+           CLOSE MHS.
+           OPEN INPUT MHS.
+           PERFORM CEK-STATUS.
+           IF STATUS-SALAH NOT = "00" GO TO PILIH-MENU.
+           OPEN OUTPUT CSVOUT.
+           MOVE SPACES TO CSV-LINE.
+           STRING "NPM,NAMA,KELAS,SEMESTER,IPK" DELIMITED BY SIZE INTO CSV-LINE.
+           WRITE CSV-LINE.
+       CSV-BACA.
+           READ MHS NEXT RECORD INTO MHS-O
+               AT END GO TO CSV-TUTUP.
+           MOVE IPK-O TO IPK-CSV.
+           MOVE SPACES TO CSV-LINE.
+           STRING NPM-O DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               NAMA-O DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               KELAS-O DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               SEMESTER-O DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               IPK-CSV DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+           GO TO CSV-BACA.
+       CSV-TUTUP.
+           CLOSE MHS.
+           CLOSE CSVOUT.
+           DISPLAY (10, 5) "DATA BERHASIL DIEKSPOR KE ROSTER.CSV.".
+           DISPLAY ( , )"INGIN KEMBALI KE MENU? (Y/T) : ".
+           ACCEPT ( , ) ISI-LAGI.
+           IF LAGI GO TO PILIH-MENU.
+           GO TO SELESAI2.
+
+       BUKA-FILE8.
+           CLOSE MHS.
+           OPEN I-O MHS.
+           IF STATUS-SALAH = "35"
+               OPEN OUTPUT MHS
+               CLOSE MHS
+               OPEN I-O MHS.
+           PERFORM CEK-STATUS.
+           IF STATUS-SALAH NOT = "00" GO TO PILIH-MENU.
+           OPEN INPUT BATCHIN.
+           IF STATUS-BATCH NOT = "00"
+               DISPLAY (10, 5) "FILE IMPORT.TXT TIDAK DITEMUKAN."
+               CLOSE MHS
+               GO TO PILIH-MENU.
+           MOVE 0 TO TOTAL-SEMUA.
+       BATCH-BACA.
+           READ BATCHIN INTO MHS-O
+               AT END GO TO BATCH-TUTUP.
+           MOVE NPM-O TO NPM.
+           MOVE SEMESTER-O TO SEMESTER.
+           READ MHS
+               INVALID KEY GO TO BATCH-SIMPAN.
+           GO TO BATCH-BACA.
+       BATCH-SIMPAN.
+           MOVE NPM-O TO NPM.
+           MOVE NAMA-O TO NAMA.
+           MOVE KELAS-O TO KELAS.
+           MOVE SEMESTER-O TO SEMESTER.
+           MOVE IPK-O TO IPK.
+           WRITE RECMHS.
+           PERFORM CEK-STATUS.
+           IF STATUS-SALAH = "00"
+               ADD 1 TO TOTAL-SEMUA
+               MOVE "IMPORT" TO AUDIT-AKSI
+               PERFORM CATAT-AUDIT.
+           GO TO BATCH-BACA.
+       BATCH-TUTUP.
+           CLOSE MHS.
+           CLOSE BATCHIN.
+           DISPLAY (10, 5) "IMPORT SELESAI, " TOTAL-SEMUA " DATA BARU DITAMBAHKAN.".
+           DISPLAY ( , )"INGIN KEMBALI KE MENU? (Y/T) : ".
+           ACCEPT ( , ) ISI-LAGI.
+           IF LAGI GO TO PILIH-MENU.
+           GO TO SELESAI2.
+
+       CATAT-AUDIT.
+           ACCEPT AUDIT-TANGGAL FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-JAM FROM TIME.
+           OPEN EXTEND AUDITLOG.
+           IF STATUS-AUDIT = "35"
+               OPEN OUTPUT AUDITLOG.
+           MOVE SPACES TO AUDIT-LINE.
+           STRING AUDIT-TANGGAL DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               AUDIT-JAM DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               OPERATOR-ID DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               AUDIT-AKSI DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               NPM DELIMITED BY SPACE
+               INTO AUDIT-LINE.
+           WRITE AUDIT-LINE.
+           CLOSE AUDITLOG.
+
+       CEK-STATUS.
+           IF STATUS-SALAH = "35" DISPLAY (20, 5) "FILE TIDAK DITEMUKAN.                  ".
+           IF STATUS-SALAH = "34" DISPLAY (20, 5) "DISK PENUH, FILE TIDAK BISA DITULIS.   ".
+           IF STATUS-SALAH = "37" DISPLAY (20, 5) "FILE TIDAK BISA DIAKSES.               ".
+           IF STATUS-SALAH = "22" DISPLAY (20, 5) "NPM SUDAH TERDAFTAR.                   ".
+           IF STATUS-SALAH = "23" DISPLAY (20, 5) "DATA TIDAK DITEMUKAN.                  ".
+           IF STATUS-SALAH NOT = "00" AND STATUS-SALAH NOT = "35"
+              AND STATUS-SALAH NOT = "34" AND STATUS-SALAH NOT = "37"
+              AND STATUS-SALAH NOT = "22" AND STATUS-SALAH NOT = "23"
+                 DISPLAY (20, 5) "KESALAHAN FILE, STATUS = " STATUS-SALAH.
+
+       CEK-KAPASITAS.
+           MOVE 0 TO KAP-BATAS.
+           MOVE 0 TO KAP-JUMLAH.
+           OPEN INPUT KELASLIM.
+           IF STATUS-KAPASITAS NOT = "00"
+               GO TO CEK-KAPASITAS-SELESAI.
+       CARI-LIMIT.
+           READ KELASLIM
+               AT END GO TO CARI-LIMIT-TUTUP.
+           IF LIM-KELAS = KELAS
+               MOVE LIM-BATAS TO KAP-BATAS
+               GO TO CARI-LIMIT-TUTUP.
+           GO TO CARI-LIMIT.
+       CARI-LIMIT-TUTUP.
+           CLOSE KELASLIM.
+           IF KAP-BATAS = 0
+               GO TO CEK-KAPASITAS-SELESAI.
+           CLOSE MHS.
+           OPEN INPUT MHS.
+           PERFORM CEK-STATUS.
+           IF STATUS-SALAH NOT = "00" GO TO CEK-KAPASITAS-SELESAI.
+       HITUNG-ISI.
+           READ MHS NEXT RECORD INTO MHS-O
+               AT END GO TO HITUNG-ISI-TUTUP.
+           IF KELAS-O = KELAS
+               ADD 1 TO KAP-JUMLAH.
+           GO TO HITUNG-ISI.
+       HITUNG-ISI-TUTUP.
+           CLOSE MHS.
+           OPEN I-O MHS.
+           PERFORM CEK-STATUS.
+       CEK-KAPASITAS-SELESAI.
+           EXIT.
+
+       SELESAI2.
+           STOP RUN.
