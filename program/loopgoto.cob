@@ -1,23 +1,66 @@
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID. loopgoto.
-	ENVIRONMENT DIVISION.
-	DATA DIVISION.
-	PROCEDURE DIVISION.
-	MULAI.
-	PROG-A.
-	      DISPLAY "INI PARA-1".
-		  PERFORM PROG-C.
-	PROG-B.
-	      DISPLAY "INI PARA-2".
-		  STOP RUN.
-	PROG-C.
-	      DISPLAY "INI PARA-3".
-		  GO TO PROG-F.
-	PROG-D.
-	      DISPLAY "INI PARA-4".
-	PROG-E.
-	      DISPLAY "INI PARA-5".
-	      GO TO PROG-B.
-	PROG-F.
-	      DISPLAY "INI PARA-6".
-		  GO TO PROG-D.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loopgoto.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEPFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-LANGKAH.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STEPFILE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'STEP.CTL'
+           DATA RECORD IS STEP-LINE.
+       01 STEP-LINE PIC X(1).
+       WORKING-STORAGE SECTION.
+       77 STATUS-LANGKAH PIC XX.
+       77 LANGKAH-KE PIC 9 VALUE 1.
+       01 LANGKAH-BAWAAN PIC X(6) VALUE "ACFDEB".
+       PROCEDURE DIVISION.
+       MULAI.
+           OPEN INPUT STEPFILE.
+           IF STATUS-LANGKAH NOT = "00"
+               GO TO LANGKAH-BAWAAN-BACA.
+       BACA-LANGKAH.
+           READ STEPFILE
+               AT END GO TO SELESAI.
+           GO TO LOMPAT-LANGKAH.
+       LANGKAH-BAWAAN-BACA.
+           IF LANGKAH-KE > 6
+               GO TO SELESAI.
+           MOVE LANGKAH-BAWAAN (LANGKAH-KE:1) TO STEP-LINE.
+           ADD 1 TO LANGKAH-KE.
+       LOMPAT-LANGKAH.
+           IF STEP-LINE = "A" GO TO PROG-A.
+           IF STEP-LINE = "B" GO TO PROG-B.
+           IF STEP-LINE = "C" GO TO PROG-C.
+           IF STEP-LINE = "D" GO TO PROG-D.
+           IF STEP-LINE = "E" GO TO PROG-E.
+           IF STEP-LINE = "F" GO TO PROG-F.
+           GO TO BACA-LANGKAH.
+       PROG-A.
+           DISPLAY "INI PARA-1".
+           GO TO LANJUT-LANGKAH.
+       PROG-B.
+           DISPLAY "INI PARA-2".
+           GO TO LANJUT-LANGKAH.
+       PROG-C.
+           DISPLAY "INI PARA-3".
+           GO TO LANJUT-LANGKAH.
+       PROG-D.
+           DISPLAY "INI PARA-4".
+           GO TO LANJUT-LANGKAH.
+       PROG-E.
+           DISPLAY "INI PARA-5".
+           GO TO LANJUT-LANGKAH.
+       PROG-F.
+           DISPLAY "INI PARA-6".
+           GO TO LANJUT-LANGKAH.
+       LANJUT-LANGKAH.
+           IF STATUS-LANGKAH = "00"
+               GO TO BACA-LANGKAH.
+           GO TO LANGKAH-BAWAAN-BACA.
+       SELESAI.
+           CLOSE STEPFILE.
+           STOP RUN.
